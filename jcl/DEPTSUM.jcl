@@ -0,0 +1,14 @@
+//DEPTSUM  JOB  (ACCTNO),'DEPT SUMMARY',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY DEPARTMENT LOAD SUMMARY                               *
+//* RUNS DEPT-SUMMARY AGAINST THE PRODUCT-ASSIGN-LOG BUILT UP BY  *
+//* DEPT-CHECKER DURING THE DAY AND PRODUCES THE DAILY REPORT.    *
+//* SCHEDULED TO RUN AFTER HOURS, ONCE THE DAY'S DEPT-CHECKER     *
+//* RUNS HAVE FINISHED WRITING TO THE LOG.                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DEPTSUM
+//STEPLIB  DD   DSN=GIGAHZ.PROD.LOADLIB,DISP=SHR
+//ASSNLOG  DD   DSN=GIGAHZ.PROD.ASSNLOG,DISP=SHR
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
