@@ -1,65 +1,620 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEPT-CHECKER.
-       AUTHOR. EDMARK.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  USER-INFO.
-           05  USER-NAME        PIC X(20) VALUE "PIOLS-BRO".
-           05  IS-AI-USER       PIC X(1)  VALUE "N".
-       
-       01  PRODUCT-DATA.
-           05  PRODUCT-NAME     PIC X(30).
-           05  DEPT-CODE        PIC 9(2).
-           05  DEPT-NAME        PIC X(15).
-
-       01  JUMPSCARE-ASSETS.
-           05  GHOST-FACE       PIC X(50) VALUE " (╯°□°）╯︵ ┻━┻ ".
-           05  HULI-MSG         PIC X(50) VALUE "HULI KA! GUMAGAMIT KA NG AI MESSAGE!".
-
-       PROCEDURE DIVISION.
-       100-START-LOGIC.
-           DISPLAY "=== GIGAHERTZ DEPT CHECKER v1.0 ===".
-           DISPLAY "INPUT PRODUCT NAME: ".
-           ACCEPT PRODUCT-NAME.
-           DISPLAY "INPUT DEPT CODE (01-03): ".
-           ACCEPT DEPT-CODE.
-
-           PERFORM 200-VALIDATE-USER.
-           PERFORM 300-CHECK-DEPARTMENT.
-           
-           DISPLAY "SMILE PARA KAY IZUMI! 😊".
-           STOP RUN.
-
-       200-VALIDATE-USER.
-           IF IS-AI-USER = "Y"
-               DISPLAY "------------------------------------"
-               DISPLAY GHOST-FACE
-               DISPLAY HULI-MSG
-               DISPLAY "!!! JUMPSCARE !!! BOO! !!!"
-               DISPLAY "------------------------------------"
-           ELSE
-               DISPLAY "VIBE CHECK PASSED, BRO. STAY GIRLY. ✨"
-           END-IF.
-
-       300-CHECK-DEPARTMENT
-           EVALUATE DEPT-CODE
-               WHEN 01
-                   MOVE "KITCHEN-CORE" TO DEPT-NAME
-               WHEN 02
-                   MOVE "GIGAHERTZ-DEV" TO DEPT-NAME
-               WHEN 03
-                   MOVE "COQUETTE-VIBE" TO DEPT-NAME
-               WHEN OTHER
-                   MOVE "UNKNOWN-DEPT"  TO DEPT-NAME
-           END-EVALUATE.
-
-           DISPLAY "PRODUCT: " PRODUCT-NAME.
-           DISPLAY "ASSIGNED TO: " DEPT-NAME.
-           
-           IF DEPT-NAME = "COQUETTE-VIBE"
-               DISPLAY "STATUS: 🎀 SUPER GIRLIE APPROVED 🎀"
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DEPT-CHECKER.
+000030 AUTHOR. EDMARK.
+000040 INSTALLATION. GIGAHERTZ OPERATIONS.
+000050 DATE-WRITTEN. 2024-01-15.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*----------------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                                  *
+000110*  2024-01-15 EDM   ORIGINAL VERSION.                            *
+000120*  2026-08-09 EDM   ADDED PRODUCT-ASSIGN-LOG OUTPUT SO EVERY     *
+000130*                   ASSIGNMENT IS RECORDED WITH A RUN TIMESTAMP. *
+000140*  2026-08-09 EDM   REPLACED THE HARDCODED DEPT-CODE EVALUATE    *
+000150*                   WITH A DEPT-MASTER TABLE LOOKUP SO OPS CAN   *
+000160*                   ADD/RENAME A DEPT WITHOUT A RECOMPILE.       *
+000170*  2026-08-09 EDM   DEPT-CODE IS NOW VALIDATED AGAINST THE       *
+000180*                   DEPT-MASTER TABLE BEFORE ASSIGNMENT. BAD     *
+000190*                   INPUT IS RE-PROMPTED AND LOGGED INSTEAD OF   *
+000200*                   FALLING THROUGH TO UNKNOWN-DEPT.             *
+000210*  2026-08-09 EDM   ADDED BATCH-TRANS-FILE INTAKE SO A WHOLE     *
+000220*                   DAY OF PRODUCT/DEPT PAIRS CAN RUN IN ONE     *
+000230*                   PASS, WITH A RESTART-POINT-FILE CHECKPOINT.  *
+000240*                   INTERACTIVE ACCEPT ONLY RUNS WHEN NO BATCH   *
+000250*                   FILE IS PRESENT. BATCH REJECTS LOG AND SKIP  *
+000260*                   THE RECORD RATHER THAN RE-PROMPT, SINCE      *
+000270*                   THERE IS NO OPERATOR TO ANSWER AN ACCEPT.    *
+000280*  2026-08-09 EDM   USER-NAME IS NOW PULLED FROM THE COMMAND     *
+000290*                   LINE (JCL PARM) OR THE LOGON ENVIRONMENT     *
+000300*                   INSTEAD OF A HARDCODED LITERAL. EVERY VIBE   *
+000310*                   CHECK OUTCOME IS APPENDED TO USER-ACTIVITY-  *
+000320*                   LOG FOR AN AUDIT TRAIL OF AI-FLAG TRIPS.     *
+000330*  2026-08-09 EDM   ADDED PRODUCT-MASTER-FILE. A PRODUCT NAME    *
+000340*                   ALREADY ON FILE UNDER A DIFFERENT DEPT CODE  *
+000350*                   IS NOW FLAGGED AS A CONFLICT ON SCREEN AND   *
+000360*                   IN PRODUCT-ASSIGN-LOG RATHER THAN SILENTLY   *
+000370*                   OVERWRITTEN - MANUAL RECONCILIATION ONLY.    *
+000380*  2026-08-09 EDM   PRODUCT-DATA NOW CARRIES PRODUCT-QTY,        *
+000390*                   PRIORITY-CODE, AND ASSIGN-DATE THROUGH TO    *
+000400*                   PRODUCT-ASSIGN-LOG FOR VOLUME REPORTING.     *
+000410*  2026-08-09 EDM   ADDED ASSIGNMENT-PRINT-FILE - A PAGINATED,   *
+000420*                   COLUMN-ALIGNED PRINT REPORT OF EVERY         *
+000430*                   ASSIGNMENT MADE THIS RUN, SPOOLED TO         *
+000440*                   ASSNRPT SO IT CAN BE FILED OR HANDED OFF.    *
+000450*  2026-08-09 EDM   END OF RUN NOW EXPORTS PRODUCT-ASSIGN-LOG TO *
+000460*                   A CSV INTERFACE FILE (CSVEXP) FOR THE        *
+000470*                   INVENTORY SYSTEM TO PICK UP ON ITS OWN       *
+000480*                   SCHEDULE.                                   *
+000490*----------------------------------------------------------------*
+
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT PRODUCT-ASSIGN-LOG ASSIGN TO "ASSNLOG"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS ASSIGN-LOG-STATUS.
+
+000600     SELECT DEPT-MASTER-FILE ASSIGN TO "DEPTMAST"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS DEPT-MASTER-STATUS.
+
+000640     SELECT DEPT-CODE-REJECT-LOG ASSIGN TO "DEPTREJ"
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS REJECT-LOG-STATUS.
+
+000680     SELECT BATCH-TRANS-FILE ASSIGN TO "TRANSIN"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS BATCH-TRANS-STATUS.
+
+000720     SELECT RESTART-POINT-FILE ASSIGN TO "RESTARTF"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS RESTART-STATUS.
+
+000760     SELECT USER-ACTIVITY-LOG ASSIGN TO "USERACT"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS USER-ACTIVITY-STATUS.
+
+000800     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+000810         ORGANIZATION IS INDEXED
+000820         ACCESS MODE IS DYNAMIC
+000830         RECORD KEY IS PM-PRODUCT-NAME
+000840         FILE STATUS IS PRODUCT-MASTER-STATUS.
+
+000860     SELECT ASSIGNMENT-PRINT-FILE ASSIGN TO "ASSNRPT"
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS PRINT-RPT-STATUS.
+
+000900     SELECT CSV-EXPORT-FILE ASSIGN TO "CSVEXP"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS CSV-EXPORT-STATUS.
+
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  PRODUCT-ASSIGN-LOG
+000970     RECORDING MODE IS F
+000980     LABEL RECORDS ARE STANDARD.
+000990 01  ASSIGN-LOG-RECORD.
+001000     COPY ASSNLOG.
+
+001020 FD  DEPT-MASTER-FILE
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  DEPT-MASTER-RECORD.
+001050     COPY DEPTMAST.
+
+001070 FD  DEPT-CODE-REJECT-LOG
+001080     RECORDING MODE IS F
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  DEPT-CODE-REJECT-RECORD.
+001110     COPY REJECTLG.
+
+001130 FD  BATCH-TRANS-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150 01  BATCH-TRANS-RECORD.
+001160     COPY TRANSREC.
+
+001180 FD  RESTART-POINT-FILE
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  RESTART-POINT-RECORD.
+001210     COPY RESTARTC.
+
+001230 FD  USER-ACTIVITY-LOG
+001240     RECORDING MODE IS F
+001250     LABEL RECORDS ARE STANDARD.
+001260 01  USER-ACTIVITY-RECORD.
+001270     COPY USERACT.
+
+001290 FD  PRODUCT-MASTER-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001310 01  PRODUCT-MASTER-RECORD.
+001320     COPY PRODMAST.
+
+001340 FD  ASSIGNMENT-PRINT-FILE
+001350     RECORDING MODE IS F
+001360     LABEL RECORDS ARE STANDARD.
+001370 01  PRINT-REPORT-LINE          PIC X(80).
+
+001390 FD  CSV-EXPORT-FILE
+001400     LABEL RECORDS ARE STANDARD.
+001410 01  CSV-EXPORT-RECORD          PIC X(80).
+
+001430 WORKING-STORAGE SECTION.
+001440 77  ASSIGN-LOG-STATUS          PIC X(02) VALUE SPACES.
+001450     88  ASSIGN-LOG-OK          VALUE "00".
+001460 77  DEPT-MASTER-STATUS         PIC X(02) VALUE SPACES.
+001470     88  DEPT-MASTER-OK         VALUE "00".
+001480     88  DEPT-MASTER-EOF        VALUE "10".
+001490 77  REJECT-LOG-STATUS          PIC X(02) VALUE SPACES.
+001500     88  REJECT-LOG-OK          VALUE "00".
+001510 77  BATCH-TRANS-STATUS         PIC X(02) VALUE SPACES.
+001520     88  BATCH-TRANS-OK         VALUE "00".
+001530     88  BATCH-TRANS-EOF        VALUE "10".
+001540 77  RESTART-STATUS             PIC X(02) VALUE SPACES.
+001550     88  RESTART-OK             VALUE "00".
+001560     88  RESTART-NOT-FOUND      VALUE "35".
+001570 77  USER-ACTIVITY-STATUS       PIC X(02) VALUE SPACES.
+001580     88  USER-ACTIVITY-OK       VALUE "00".
+001590     88  USER-ACTIVITY-NOT-FOUND VALUE "35".
+001600 77  PRODUCT-MASTER-STATUS      PIC X(02) VALUE SPACES.
+001610     88  PRODUCT-MASTER-OK      VALUE "00".
+001620     88  PRODUCT-MASTER-NOT-FOUND VALUE "35".
+001630 77  PRINT-RPT-STATUS           PIC X(02) VALUE SPACES.
+001640     88  PRINT-RPT-OK           VALUE "00".
+001650 77  CSV-EXPORT-STATUS          PIC X(02) VALUE SPACES.
+001660     88  CSV-EXPORT-OK          VALUE "00".
+001670 77  CSV-EOF-SWITCH             PIC X(01) VALUE "N".
+001680     88  CSV-AT-EOF             VALUE "Y".
+001690 77  CSV-RUN-DATE               PIC 9(08).
+001700 77  DEPT-CODE-VALID-SWITCH     PIC X(01) VALUE "N".
+001710     88  DEPT-CODE-IS-VALID     VALUE "Y".
+001720 77  BATCH-MODE-SWITCH          PIC X(01) VALUE "N".
+001730     88  BATCH-MODE-ACTIVE      VALUE "Y".
+001740 77  PRODUCT-CONFLICT-SWITCH    PIC X(01) VALUE "N".
+001750     88  PRODUCT-CONFLICT       VALUE "Y".
+
+001770 77  PRINT-LINE-COUNT           PIC 9(02) COMP VALUE ZERO.
+001780 77  PRINT-PAGE-COUNT           PIC 9(03) COMP VALUE ZERO.
+001790 77  PRINT-PAGE-EDIT            PIC ZZ9.
+001800 77  PRINT-LINES-PER-PAGE       PIC 9(02) COMP VALUE 15.
+
+001820 01  PRINT-DETAIL-LINE.
+001830     05  PDL-PRODUCT-NAME       PIC X(30).
+001840     05  FILLER                 PIC X(02) VALUE SPACES.
+001850     05  PDL-DEPT-CODE          PIC 9(02).
+001860     05  FILLER                 PIC X(02) VALUE SPACES.
+001870     05  PDL-DEPT-NAME          PIC X(15).
+001880     05  FILLER                 PIC X(29) VALUE SPACES.
+
+001900 01  BATCH-RECORD-NUM           PIC 9(06) COMP VALUE ZERO.
+001910 01  RESTART-LAST-RECORD-NUM    PIC 9(06) VALUE ZERO.
+
+001930 01  DEPT-TABLE.
+001940     05  DEPT-TABLE-COUNT       PIC 9(03) COMP VALUE ZERO.
+001950     05  DEPT-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+001960             DEPENDING ON DEPT-TABLE-COUNT
+001970             INDEXED BY DEPT-TABLE-IDX.
+001980         10  DT-DEPT-CODE       PIC 9(02).
+001990         10  DT-DEPT-NAME       PIC X(15).
+002000         10  DT-ACTIVE-FLAG     PIC X(01).
+
+002020 01  USER-INFO.
+002030     05  USER-NAME        PIC X(20) VALUE SPACES.
+002040     05  IS-AI-USER       PIC X(1)  VALUE "N".
+
+002060 01  VIBE-CHECK-RESULT    PIC X(15) VALUE SPACES.
+
+002080 01  PRODUCT-DATA.
+002090     05  PRODUCT-NAME     PIC X(30).
+002100     05  DEPT-CODE        PIC 9(2).
+002110     05  DEPT-NAME        PIC X(15).
+002120     05  PRODUCT-QTY      PIC 9(05).
+002130     05  PRIORITY-CODE    PIC X(01).
+002140         88  PRIORITY-HIGH    VALUE "H".
+002150         88  PRIORITY-MEDIUM  VALUE "M".
+002160         88  PRIORITY-LOW     VALUE "L".
+002170     05  ASSIGN-DATE      PIC 9(08).
+
+002190 01  JUMPSCARE-ASSETS.
+002200     05  GHOST-FACE       PIC X(50) VALUE
+002210         " (╯°□°）╯︵ ┻━┻ ".
+002220     05  HULI-MSG         PIC X(50) VALUE
+002230         "HULI KA! GUMAGAMIT KA NG AI MESSAGE!".
+
+002250 01  CURRENT-DATE-TIME.
+002260     05  CDT-DATE             PIC 9(08).
+002270     05  CDT-TIME             PIC 9(08).
+
+002290 PROCEDURE DIVISION.
+002300 100-START-LOGIC.
+002310     DISPLAY "=== GIGAHERTZ DEPT CHECKER v1.0 ===".
+002320     OPEN EXTEND PRODUCT-ASSIGN-LOG.
+002330     IF NOT ASSIGN-LOG-OK
+002340         OPEN OUTPUT PRODUCT-ASSIGN-LOG
+002350     END-IF.
+002360     OPEN EXTEND DEPT-CODE-REJECT-LOG.
+002370     IF NOT REJECT-LOG-OK
+002380         OPEN OUTPUT DEPT-CODE-REJECT-LOG
+002390     END-IF.
+002400     OPEN EXTEND USER-ACTIVITY-LOG.
+002410     IF NOT USER-ACTIVITY-OK
+002420         OPEN OUTPUT USER-ACTIVITY-LOG
+002430     END-IF.
+002440     OPEN I-O PRODUCT-MASTER-FILE.
+002450     IF NOT PRODUCT-MASTER-OK
+002460         OPEN OUTPUT PRODUCT-MASTER-FILE
+002470         CLOSE PRODUCT-MASTER-FILE
+002480         OPEN I-O PRODUCT-MASTER-FILE
+002490     END-IF.
+002500     OPEN OUTPUT ASSIGNMENT-PRINT-FILE.
+002510     PERFORM 110-OBTAIN-USER-IDENTITY.
+002520     PERFORM 150-LOAD-DEPT-MASTER.
+002530     PERFORM 180-DETERMINE-RUN-MODE.
+
+002550     IF BATCH-MODE-ACTIVE
+002560         PERFORM 190-PROCESS-BATCH
+002570     ELSE
+002580         PERFORM 195-PROCESS-INTERACTIVE
+002590     END-IF.
+
+002610     CLOSE PRODUCT-ASSIGN-LOG.
+002620     CLOSE DEPT-CODE-REJECT-LOG.
+002630     CLOSE USER-ACTIVITY-LOG.
+002640     CLOSE PRODUCT-MASTER-FILE.
+002650     PERFORM 630-CLOSE-PRINT-REPORT.
+002660     PERFORM 700-EXPORT-ASSIGNMENT-CSV.
+002670     DISPLAY "SMILE PARA KAY IZUMI! 😊".
+002680     STOP RUN.
+
+002700 110-OBTAIN-USER-IDENTITY.
+002710     ACCEPT USER-NAME FROM COMMAND-LINE.
+002720     IF USER-NAME = SPACES
+002730         DISPLAY "USER" UPON ENVIRONMENT-NAME
+002740         ACCEPT USER-NAME FROM ENVIRONMENT-VALUE
+002750     END-IF.
+002760     IF USER-NAME = SPACES
+002770         MOVE "UNKNOWN-USER" TO USER-NAME
+002780     END-IF.
+
+002800     DISPLAY "GIGAHERTZ_AI_FLAG" UPON ENVIRONMENT-NAME.
+002810     ACCEPT IS-AI-USER FROM ENVIRONMENT-VALUE.
+002820     IF IS-AI-USER NOT = "Y"
+002830         MOVE "N" TO IS-AI-USER
+002840     END-IF.
+
+002860 180-DETERMINE-RUN-MODE.
+002870     OPEN INPUT BATCH-TRANS-FILE.
+002880     IF BATCH-TRANS-OK
+002890         SET BATCH-MODE-ACTIVE TO TRUE
+002900         DISPLAY "BATCH TRANSACTION FILE FOUND - RUNNING BATCH."
+002910     ELSE
+002920         DISPLAY "NO BATCH TRANSACTION FILE - RUNNING INTERACTIVE"
+002930     END-IF.
+
+002950 195-PROCESS-INTERACTIVE.
+002960     DISPLAY "INPUT PRODUCT NAME: ".
+002970     ACCEPT PRODUCT-NAME.
+002980     DISPLAY "INPUT DEPT CODE (01-03): ".
+002990     ACCEPT DEPT-CODE.
+003000     DISPLAY "INPUT PRODUCT QTY: ".
+003010     ACCEPT PRODUCT-QTY.
+003020     DISPLAY "INPUT PRIORITY CODE (H/M/L): ".
+003030     ACCEPT PRIORITY-CODE.
+
+003050     MOVE "N" TO DEPT-CODE-VALID-SWITCH.
+003060     PERFORM 250-VALIDATE-DEPT-CODE
+003070         UNTIL DEPT-CODE-IS-VALID.
+
+003090     PERFORM 200-VALIDATE-USER.
+003100     PERFORM 300-CHECK-DEPARTMENT.
+
+003120 190-PROCESS-BATCH.
+003130     PERFORM 500-READ-RESTART-POINT.
+003140     PERFORM 191-READ-BATCH-RECORD.
+003150     PERFORM 192-SKIP-PROCESSED-RECORD
+003160         UNTIL BATCH-TRANS-EOF
+003170         OR BATCH-RECORD-NUM > RESTART-LAST-RECORD-NUM.
+003180     PERFORM 193-PROCESS-BATCH-RECORD
+003190         UNTIL BATCH-TRANS-EOF.
+003200     CLOSE BATCH-TRANS-FILE.
+003210     PERFORM 510-RESET-RESTART-POINT.
+
+003230 191-READ-BATCH-RECORD.
+003240     READ BATCH-TRANS-FILE
+003250         AT END
+003260             SET BATCH-TRANS-EOF TO TRUE
+003270     END-READ.
+003280     IF NOT BATCH-TRANS-EOF
+003290         ADD 1 TO BATCH-RECORD-NUM
+003300     END-IF.
+
+003320 192-SKIP-PROCESSED-RECORD.
+003330     PERFORM 191-READ-BATCH-RECORD.
+
+003350 193-PROCESS-BATCH-RECORD.
+003360     MOVE TR-PRODUCT-NAME TO PRODUCT-NAME.
+003370     MOVE TR-DEPT-CODE    TO DEPT-CODE.
+003380     MOVE TR-PRODUCT-QTY  TO PRODUCT-QTY.
+003390     MOVE TR-PRIORITY-CODE TO PRIORITY-CODE.
+
+003410     MOVE "N" TO DEPT-CODE-VALID-SWITCH.
+003420     PERFORM 255-LOOKUP-DEPT-CODE.
+003430     IF DEPT-CODE-IS-VALID
+003440         PERFORM 200-VALIDATE-USER
+003450         PERFORM 300-CHECK-DEPARTMENT
+003460         PERFORM 194-ADVANCE-RESTART-POINT
+003470     ELSE
+003480         PERFORM 270-WRITE-DEPT-CODE-REJECT
+003490     END-IF.
+
+003510     PERFORM 191-READ-BATCH-RECORD.
+
+003530 194-ADVANCE-RESTART-POINT.
+003540     MOVE BATCH-RECORD-NUM TO RESTART-LAST-RECORD-NUM.
+003550     PERFORM 520-WRITE-RESTART-POINT.
+
+003570 500-READ-RESTART-POINT.
+003580     MOVE ZERO TO RESTART-LAST-RECORD-NUM.
+003590     OPEN INPUT RESTART-POINT-FILE.
+003600     IF RESTART-OK
+003610         READ RESTART-POINT-FILE
+003620             AT END
+003630                 CONTINUE
+003640             NOT AT END
+003650                 MOVE RP-LAST-RECORD-NUM
+003660                     TO RESTART-LAST-RECORD-NUM
+003670         END-READ
+003680         CLOSE RESTART-POINT-FILE
+003690     END-IF.
+
+003710 510-RESET-RESTART-POINT.
+003720     MOVE ZERO TO RESTART-LAST-RECORD-NUM.
+003730     PERFORM 520-WRITE-RESTART-POINT.
+
+003750 520-WRITE-RESTART-POINT.
+003760     MOVE RESTART-LAST-RECORD-NUM TO RP-LAST-RECORD-NUM.
+003770     OPEN OUTPUT RESTART-POINT-FILE.
+003780     WRITE RESTART-POINT-RECORD.
+003790     CLOSE RESTART-POINT-FILE.
+
+003810 150-LOAD-DEPT-MASTER.
+003820     OPEN INPUT DEPT-MASTER-FILE.
+003830     IF NOT DEPT-MASTER-OK
+003840         DISPLAY "DEPT-MASTER-FILE NOT FOUND - CANNOT VALIDATE "
+003850             "DEPARTMENTS. RUN ABORTED."
+003860         STOP RUN
+003870     END-IF.
+003880     PERFORM 160-READ-DEPT-MASTER-RECORD.
+003890     PERFORM 170-ADD-DEPT-TABLE-ENTRY
+003900         UNTIL DEPT-MASTER-EOF.
+003910     CLOSE DEPT-MASTER-FILE.
+
+003930 160-READ-DEPT-MASTER-RECORD.
+003940     READ DEPT-MASTER-FILE
+003950         AT END
+003960             SET DEPT-MASTER-EOF TO TRUE
+003970     END-READ.
+
+003990 170-ADD-DEPT-TABLE-ENTRY.
+004000     IF DEPT-TABLE-COUNT >= 50
+004010         DISPLAY "DEPT-MASTER-FILE HAS MORE THAN 50 ACTIVE "
+004020             "DEPARTMENTS. RUN ABORTED."
+004030         STOP RUN
+004040     END-IF.
+004050     ADD 1 TO DEPT-TABLE-COUNT.
+004060     SET DEPT-TABLE-IDX TO DEPT-TABLE-COUNT.
+004070     MOVE DM-DEPT-CODE   TO DT-DEPT-CODE (DEPT-TABLE-IDX).
+004080     MOVE DM-DEPT-NAME   TO DT-DEPT-NAME (DEPT-TABLE-IDX).
+004090     MOVE DM-ACTIVE-FLAG TO DT-ACTIVE-FLAG (DEPT-TABLE-IDX).
+004100     PERFORM 160-READ-DEPT-MASTER-RECORD.
+
+004120 250-VALIDATE-DEPT-CODE.
+004130     PERFORM 255-LOOKUP-DEPT-CODE.
+004140     IF NOT DEPT-CODE-IS-VALID
+004150         PERFORM 260-REJECT-DEPT-CODE
+004160     END-IF.
+
+004180 255-LOOKUP-DEPT-CODE.
+004190     SET DEPT-TABLE-IDX TO 1.
+004200     SEARCH DEPT-TABLE-ENTRY
+004210         AT END
+004220             MOVE "N" TO DEPT-CODE-VALID-SWITCH
+004230         WHEN DT-DEPT-CODE (DEPT-TABLE-IDX) = DEPT-CODE
+004240                 AND DT-ACTIVE-FLAG (DEPT-TABLE-IDX) = "Y"
+004250             SET DEPT-CODE-IS-VALID TO TRUE
+004260     END-SEARCH.
+
+004280 260-REJECT-DEPT-CODE.
+004290     PERFORM 270-WRITE-DEPT-CODE-REJECT.
+004300     DISPLAY "INVALID DEPT CODE - NOT ON FILE. TRY AGAIN.".
+004310     DISPLAY "INPUT DEPT CODE (01-03): ".
+004320     ACCEPT DEPT-CODE.
+
+004340 270-WRITE-DEPT-CODE-REJECT.
+004350     ACCEPT CDT-DATE FROM DATE YYYYMMDD.
+004360     ACCEPT CDT-TIME FROM TIME.
+
+004380     MOVE PRODUCT-NAME TO RJ-PRODUCT-NAME.
+004390     MOVE DEPT-CODE    TO RJ-DEPT-CODE.
+004400     MOVE "DEPT CODE NOT FOUND IN DEPT-MASTER-FILE"
+004410         TO RJ-REJECT-REASON.
+004420     MOVE CDT-DATE     TO RJ-RUN-DATE.
+004430     MOVE CDT-TIME     TO RJ-RUN-TIME.
+
+004450     WRITE DEPT-CODE-REJECT-RECORD.
+
+004470 200-VALIDATE-USER.
+004480     IF IS-AI-USER = "Y"
+004490         DISPLAY "------------------------------------"
+004500         DISPLAY GHOST-FACE
+004510         DISPLAY HULI-MSG
+004520         DISPLAY "!!! JUMPSCARE !!! BOO! !!!"
+004530         DISPLAY "------------------------------------"
+004540         MOVE "FLAGGED-AS-AI" TO VIBE-CHECK-RESULT
+004550     ELSE
+004560         DISPLAY "VIBE CHECK PASSED, BRO. STAY GIRLY. ✨"
+004570         MOVE "PASSED"         TO VIBE-CHECK-RESULT
+004580     END-IF.
+
+004600     PERFORM 210-WRITE-USER-ACTIVITY.
+
+004620 210-WRITE-USER-ACTIVITY.
+004630     ACCEPT CDT-DATE FROM DATE YYYYMMDD.
+004640     ACCEPT CDT-TIME FROM TIME.
+
+004660     MOVE USER-NAME         TO UA-USER-NAME.
+004670     MOVE VIBE-CHECK-RESULT TO UA-VIBE-RESULT.
+004680     MOVE CDT-DATE          TO UA-RUN-DATE.
+004690     MOVE CDT-TIME          TO UA-RUN-TIME.
+
+004710     WRITE USER-ACTIVITY-RECORD.
+
+004730 300-CHECK-DEPARTMENT.
+004740     MOVE "UNKNOWN-DEPT" TO DEPT-NAME.
+004750     SET DEPT-TABLE-IDX TO 1.
+004760     SEARCH DEPT-TABLE-ENTRY
+004770         AT END
+004780             MOVE "UNKNOWN-DEPT" TO DEPT-NAME
+004790         WHEN DT-DEPT-CODE (DEPT-TABLE-IDX) = DEPT-CODE
+004800                 AND DT-ACTIVE-FLAG (DEPT-TABLE-IDX) = "Y"
+004810             MOVE DT-DEPT-NAME (DEPT-TABLE-IDX) TO DEPT-NAME
+004820     END-SEARCH.
+
+004840     DISPLAY "PRODUCT: " PRODUCT-NAME.
+004850     DISPLAY "ASSIGNED TO: " DEPT-NAME.
+
+004870     IF DEPT-NAME = "COQUETTE-VIBE"
+004880         DISPLAY "STATUS: 🎀 SUPER GIRLIE APPROVED 🎀"
+004890     END-IF.
+
+004910     PERFORM 320-CHECK-PRODUCT-MASTER.
+004920     PERFORM 620-WRITE-PRINT-DETAIL.
+004930     PERFORM 400-WRITE-ASSIGNMENT-LOG.
+
+004950 320-CHECK-PRODUCT-MASTER.
+004960     MOVE "N" TO PRODUCT-CONFLICT-SWITCH.
+004970     MOVE PRODUCT-NAME TO PM-PRODUCT-NAME.
+004980     READ PRODUCT-MASTER-FILE
+004990         INVALID KEY
+005000             PERFORM 330-ADD-PRODUCT-MASTER
+005010         NOT INVALID KEY
+005020             IF PM-DEPT-CODE NOT = DEPT-CODE
+005030                 SET PRODUCT-CONFLICT TO TRUE
+005040                 DISPLAY "*** CONFLICT: " PRODUCT-NAME
+005050                     " WAS PREVIOUSLY ASSIGNED TO "
+005060                     PM-DEPT-NAME
+005070                 DISPLAY "*** MANUAL RECONCILIATION NEEDED - "
+005080                     "DEPT NOT CHANGED ON PRODUCT MASTER"
+005090             END-IF
+005100     END-READ.
+
+005120 330-ADD-PRODUCT-MASTER.
+005130     MOVE PRODUCT-NAME TO PM-PRODUCT-NAME.
+005140     MOVE DEPT-CODE    TO PM-DEPT-CODE.
+005150     MOVE DEPT-NAME    TO PM-DEPT-NAME.
+005160     WRITE PRODUCT-MASTER-RECORD
+005170         INVALID KEY
+005180             DISPLAY "ERROR WRITING PRODUCT MASTER FOR "
+005190                 PRODUCT-NAME
+005200     END-WRITE.
+
+005220 400-WRITE-ASSIGNMENT-LOG.
+005230     ACCEPT CDT-DATE FROM DATE YYYYMMDD.
+005240     ACCEPT CDT-TIME FROM TIME.
+005250     MOVE CDT-DATE TO ASSIGN-DATE.
+
+005270     MOVE PRODUCT-NAME TO LOG-PRODUCT-NAME.
+005280     MOVE DEPT-CODE    TO LOG-DEPT-CODE.
+005290     MOVE DEPT-NAME    TO LOG-DEPT-NAME.
+005300     MOVE CDT-DATE     TO LOG-RUN-DATE.
+005310     MOVE CDT-TIME     TO LOG-RUN-TIME.
+005320     MOVE PRODUCT-CONFLICT-SWITCH TO LOG-CONFLICT-FLAG.
+005330     MOVE PRODUCT-QTY     TO LOG-PRODUCT-QTY.
+005340     MOVE PRIORITY-CODE   TO LOG-PRIORITY-CODE.
+005350     MOVE ASSIGN-DATE     TO LOG-ASSIGN-DATE.
+
+005370     WRITE ASSIGN-LOG-RECORD.
+
+005390 610-WRITE-PRINT-HEADING.
+005400     ACCEPT CDT-DATE FROM DATE YYYYMMDD.
+005410     ADD 1 TO PRINT-PAGE-COUNT.
+
+005430     MOVE PRINT-PAGE-COUNT TO PRINT-PAGE-EDIT.
+005440     MOVE SPACES TO PRINT-REPORT-LINE.
+005450     STRING "GIGAHERTZ DEPARTMENT ASSIGNMENT REPORT - RUN DATE "
+005460             CDT-DATE "   PAGE " PRINT-PAGE-EDIT
+005470             DELIMITED BY SIZE INTO PRINT-REPORT-LINE.
+005480     WRITE PRINT-REPORT-LINE AFTER ADVANCING PAGE.
+
+005500     MOVE SPACES TO PRINT-REPORT-LINE.
+005510     WRITE PRINT-REPORT-LINE AFTER ADVANCING 1 LINE.
+
+005530     MOVE "PRODUCT NAME                   CD  DEPT NAME"
+005540         TO PRINT-REPORT-LINE.
+005550     WRITE PRINT-REPORT-LINE AFTER ADVANCING 1 LINE.
+
+005570     MOVE ALL "-" TO PRINT-REPORT-LINE.
+005580     WRITE PRINT-REPORT-LINE AFTER ADVANCING 1 LINE.
+
+005600     MOVE ZERO TO PRINT-LINE-COUNT.
+
+005620 620-WRITE-PRINT-DETAIL.
+005630     IF PRINT-LINE-COUNT = ZERO
+005640             OR PRINT-LINE-COUNT >= PRINT-LINES-PER-PAGE
+005650         PERFORM 610-WRITE-PRINT-HEADING
+005660     END-IF.
+
+005680     MOVE SPACES TO PRINT-DETAIL-LINE.
+005690     MOVE PRODUCT-NAME TO PDL-PRODUCT-NAME.
+005700     MOVE DEPT-CODE    TO PDL-DEPT-CODE.
+005710     MOVE DEPT-NAME    TO PDL-DEPT-NAME.
+005720     MOVE PRINT-DETAIL-LINE TO PRINT-REPORT-LINE.
+005730     WRITE PRINT-REPORT-LINE AFTER ADVANCING 1 LINE.
+
+005750     ADD 1 TO PRINT-LINE-COUNT.
+
+005770 630-CLOSE-PRINT-REPORT.
+005780     MOVE SPACES TO PRINT-REPORT-LINE.
+005790     WRITE PRINT-REPORT-LINE AFTER ADVANCING 1 LINE.
+005800     MOVE "*** END OF REPORT ***" TO PRINT-REPORT-LINE.
+005810     WRITE PRINT-REPORT-LINE AFTER ADVANCING 1 LINE.
+005820     CLOSE ASSIGNMENT-PRINT-FILE.
+
+005840 700-EXPORT-ASSIGNMENT-CSV.
+005850     OPEN INPUT PRODUCT-ASSIGN-LOG.
+005860     IF NOT ASSIGN-LOG-OK
+005870         DISPLAY "PRODUCT-ASSIGN-LOG NOT FOUND - CANNOT EXPORT "
+005880             "CSV. RUN ABORTED."
+005890         STOP RUN
+005900     END-IF.
+005910     OPEN OUTPUT CSV-EXPORT-FILE.
+005920     MOVE "N" TO CSV-EOF-SWITCH.
+005930     ACCEPT CDT-DATE FROM DATE YYYYMMDD.
+005940     MOVE CDT-DATE TO CSV-RUN-DATE.
+005950     PERFORM 710-READ-ASSIGN-LOG-FOR-CSV.
+005960     PERFORM 720-WRITE-CSV-RECORD
+005970         UNTIL CSV-AT-EOF.
+005980     CLOSE PRODUCT-ASSIGN-LOG.
+005990     CLOSE CSV-EXPORT-FILE.
+
+006010 710-READ-ASSIGN-LOG-FOR-CSV.
+006020     READ PRODUCT-ASSIGN-LOG
+006030         AT END
+006040             SET CSV-AT-EOF TO TRUE
+006050     END-READ.
+
+006070 720-WRITE-CSV-RECORD.
+006080     IF LOG-ASSIGN-DATE = CSV-RUN-DATE
+006090         MOVE SPACES TO CSV-EXPORT-RECORD
+006100         STRING LOG-PRODUCT-NAME DELIMITED BY SPACE
+006110                 "," DELIMITED BY SIZE
+006120                 LOG-DEPT-CODE DELIMITED BY SIZE
+006130                 "," DELIMITED BY SIZE
+006140                 LOG-DEPT-NAME DELIMITED BY SPACE
+006150                 "," DELIMITED BY SIZE
+006160                 LOG-ASSIGN-DATE DELIMITED BY SIZE
+006170                 INTO CSV-EXPORT-RECORD
+006180         WRITE CSV-EXPORT-RECORD
+006190     END-IF.
+006200     PERFORM 710-READ-ASSIGN-LOG-FOR-CSV.
