@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *  REJECTLG.CPY                                                   *
+      *  RECORD LAYOUT FOR THE DEPT-CODE-REJECT-LOG SEQUENTIAL FILE.    *
+      *  ONE RECORD PER DEPT-CODE ENTRY THAT DID NOT MATCH AN ACTIVE    *
+      *  DEPARTMENT IN DEPT-MASTER-FILE.                                *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION.                            *
+      *----------------------------------------------------------------*
+       05  RJ-PRODUCT-NAME            PIC X(30).
+       05  RJ-DEPT-CODE               PIC 9(02).
+       05  RJ-REJECT-REASON           PIC X(40).
+       05  RJ-TIMESTAMP.
+           10  RJ-RUN-DATE            PIC 9(08).
+           10  RJ-RUN-TIME            PIC 9(08).
