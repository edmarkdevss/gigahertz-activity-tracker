@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *  DEPTMAST.CPY                                                   *
+      *  RECORD LAYOUT FOR THE DEPT-MASTER FILE. ONE RECORD PER         *
+      *  DEPARTMENT CODE GIGAHERTZ WILL ROUTE PRODUCTS TO. OPS CAN ADD  *
+      *  OR RETIRE A DEPARTMENT BY MAINTAINING THIS FILE - NO PROGRAM   *
+      *  CHANGE REQUIRED.                                               *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION.                            *
+      *----------------------------------------------------------------*
+       05  DM-DEPT-CODE               PIC 9(02).
+       05  DM-DEPT-NAME               PIC X(15).
+       05  DM-ACTIVE-FLAG             PIC X(01).
+           88  DM-DEPT-ACTIVE         VALUE "Y".
