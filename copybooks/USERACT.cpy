@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *  USERACT.CPY                                                    *
+      *  RECORD LAYOUT FOR THE USER-ACTIVITY-LOG SEQUENTIAL FILE.       *
+      *  ONE RECORD PER 200-VALIDATE-USER OUTCOME - WHO RAN THE         *
+      *  CHECKER, WHEN, AND WHETHER THE AI FLAG TRIPPED.                *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION.                            *
+      *----------------------------------------------------------------*
+       05  UA-USER-NAME               PIC X(20).
+       05  UA-VIBE-RESULT             PIC X(15).
+       05  UA-TIMESTAMP.
+           10  UA-RUN-DATE            PIC 9(08).
+           10  UA-RUN-TIME            PIC 9(08).
