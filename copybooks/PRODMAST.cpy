@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *  PRODMAST.CPY                                                   *
+      *  RECORD LAYOUT FOR THE PRODUCT-MASTER-FILE, KEYED BY            *
+      *  PM-PRODUCT-NAME. HOLDS THE DEPARTMENT A PRODUCT WAS LAST       *
+      *  ASSIGNED TO SO A LATER RUN CAN DETECT A CONFLICTING            *
+      *  REASSIGNMENT INSTEAD OF SILENTLY OVERWRITING IT.               *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION.                            *
+      *----------------------------------------------------------------*
+       05  PM-PRODUCT-NAME            PIC X(30).
+       05  PM-DEPT-CODE               PIC 9(02).
+       05  PM-DEPT-NAME               PIC X(15).
