@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *  RESTARTC.CPY                                                   *
+      *  RECORD LAYOUT FOR THE RESTART-POINT-FILE - A ONE-RECORD        *
+      *  CHECKPOINT HOLDING THE LAST SUCCESSFULLY PROCESSED BATCH       *
+      *  TRANSACTION NUMBER, SO A MID-BATCH ABEND CAN RESUME WITHOUT    *
+      *  REPROCESSING EARLIER RECORDS.                                  *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION.                            *
+      *----------------------------------------------------------------*
+       05  RP-LAST-RECORD-NUM         PIC 9(06).
