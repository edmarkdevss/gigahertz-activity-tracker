@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *  TRANSREC.CPY                                                   *
+      *  RECORD LAYOUT FOR THE BATCH-TRANS-FILE - ONE PRODUCT-NAME /    *
+      *  DEPT-CODE PAIR PER LINE, FOR BULK PRODUCT INTAKE RUNS.         *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION.                            *
+      *  2026-08-09 EDM   ADDED TR-PRODUCT-QTY AND TR-PRIORITY-CODE SO *
+      *                   BATCH INTAKE CARRIES THE SAME VOLUME AND      *
+      *                   PRIORITY DATA AS THE INTERACTIVE ACCEPT.      *
+      *----------------------------------------------------------------*
+       05  TR-PRODUCT-NAME            PIC X(30).
+       05  TR-DEPT-CODE               PIC 9(02).
+       05  TR-PRODUCT-QTY             PIC 9(05).
+       05  TR-PRIORITY-CODE           PIC X(01).
