@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *  ASSNLOG.CPY                                                    *
+      *  RECORD LAYOUT FOR THE PRODUCT-ASSIGN-LOG SEQUENTIAL FILE.      *
+      *  WRITTEN BY DEPT-CHECKER, READ BY DEPT-SUMMARY.                 *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09 EDM   ORIGINAL VERSION - NAME/CODE/NAME/TIMESTAMP.  *
+      *  2026-08-09 EDM   ADDED LOG-CONFLICT-FLAG - SET TO "Y" WHEN     *
+      *                   THE PRODUCT-MASTER-FILE SHOWS THE PRODUCT    *
+      *                   WAS PREVIOUSLY ASSIGNED TO A DIFFERENT DEPT. *
+      *  2026-08-09 EDM   ADDED LOG-PRODUCT-QTY, LOG-PRIORITY-CODE,    *
+      *                   AND LOG-ASSIGN-DATE SO VOLUME/PRIORITY       *
+      *                   REPORTING CAN BE DONE FROM THE LOG ALONE.    *
+      *----------------------------------------------------------------*
+       05  LOG-PRODUCT-NAME          PIC X(30).
+       05  LOG-DEPT-CODE             PIC 9(02).
+       05  LOG-DEPT-NAME             PIC X(15).
+       05  LOG-TIMESTAMP.
+           10  LOG-RUN-DATE          PIC 9(08).
+           10  LOG-RUN-TIME          PIC 9(08).
+       05  LOG-CONFLICT-FLAG         PIC X(01).
+           88  LOG-HAS-CONFLICT      VALUE "Y".
+       05  LOG-PRODUCT-QTY           PIC 9(05).
+       05  LOG-PRIORITY-CODE         PIC X(01).
+       05  LOG-ASSIGN-DATE           PIC 9(08).
