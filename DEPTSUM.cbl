@@ -0,0 +1,145 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DEPT-SUMMARY.
+000030 AUTHOR. EDMARK.
+000040 INSTALLATION. GIGAHERTZ OPERATIONS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*----------------------------------------------------------------*
+000100*  DATE       INIT  DESCRIPTION                                  *
+000110*  2026-08-09 EDM   ORIGINAL VERSION - NIGHTLY DEPARTMENT LOAD   *
+000120*                   SUMMARY READ FROM PRODUCT-ASSIGN-LOG.        *
+000130*----------------------------------------------------------------*
+
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT PRODUCT-ASSIGN-LOG ASSIGN TO "ASSNLOG"
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS IS ASSIGN-LOG-STATUS.
+
+000240     SELECT SUMMARY-REPORT ASSIGN TO "SUMRPT"
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS SUMMARY-RPT-STATUS.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  PRODUCT-ASSIGN-LOG
+000310     RECORDING MODE IS F
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  ASSIGN-LOG-RECORD.
+000340     COPY ASSNLOG.
+
+000360 FD  SUMMARY-REPORT
+000370     RECORDING MODE IS F
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  SUMMARY-REPORT-LINE        PIC X(80).
+
+000410 WORKING-STORAGE SECTION.
+000420 77  ASSIGN-LOG-STATUS          PIC X(02) VALUE SPACES.
+000430     88  ASSIGN-LOG-OK          VALUE "00".
+000440 77  SUMMARY-RPT-STATUS         PIC X(02) VALUE SPACES.
+000450     88  SUMMARY-RPT-OK         VALUE "00".
+000460 77  END-OF-LOG-SWITCH          PIC X(01) VALUE "N".
+000470     88  END-OF-LOG             VALUE "Y".
+
+000490 01  DEPARTMENT-COUNTERS.
+000500     05  KITCHEN-CORE-COUNT     PIC 9(05) COMP VALUE ZERO.
+000510     05  GIGAHERTZ-DEV-COUNT    PIC 9(05) COMP VALUE ZERO.
+000520     05  COQUETTE-VIBE-COUNT    PIC 9(05) COMP VALUE ZERO.
+000530     05  UNKNOWN-DEPT-COUNT     PIC 9(05) COMP VALUE ZERO.
+000540     05  TOTAL-ASSIGN-COUNT     PIC 9(05) COMP VALUE ZERO.
+
+000560 01  RUN-DATE                   PIC 9(08).
+
+000580 01  REPORT-LINE-EDIT.
+000590     05  RLE-LABEL              PIC X(20).
+000600     05  RLE-COUNT              PIC ZZ,ZZ9.
+
+000620 PROCEDURE DIVISION.
+000630 100-START-LOGIC.
+000640     PERFORM 1000-INITIALIZE.
+000650     PERFORM 2000-PROCESS-LOG-RECORDS
+000660         UNTIL END-OF-LOG.
+000670     PERFORM 3000-PRINT-SUMMARY.
+000680     PERFORM 4000-TERMINATE.
+000690     STOP RUN.
+
+000710 1000-INITIALIZE.
+000720     OPEN INPUT  PRODUCT-ASSIGN-LOG.
+000730     IF NOT ASSIGN-LOG-OK
+000740         DISPLAY "PRODUCT-ASSIGN-LOG NOT FOUND - CANNOT BUILD "
+000750             "SUMMARY. RUN ABORTED."
+000760         STOP RUN
+000770     END-IF.
+000780     OPEN OUTPUT SUMMARY-REPORT.
+000790     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+000800     PERFORM 2100-READ-LOG-RECORD.
+
+000820 2000-PROCESS-LOG-RECORDS.
+000830     IF LOG-ASSIGN-DATE = RUN-DATE
+000840         EVALUATE LOG-DEPT-NAME
+000850             WHEN "KITCHEN-CORE"
+000860                 ADD 1 TO KITCHEN-CORE-COUNT
+000870             WHEN "GIGAHERTZ-DEV"
+000880                 ADD 1 TO GIGAHERTZ-DEV-COUNT
+000890             WHEN "COQUETTE-VIBE"
+000900                 ADD 1 TO COQUETTE-VIBE-COUNT
+000910             WHEN OTHER
+000920                 ADD 1 TO UNKNOWN-DEPT-COUNT
+000930         END-EVALUATE
+000940         ADD 1 TO TOTAL-ASSIGN-COUNT
+000950     END-IF.
+
+000970     PERFORM 2100-READ-LOG-RECORD.
+
+000990 2100-READ-LOG-RECORD.
+001000     READ PRODUCT-ASSIGN-LOG
+001010         AT END
+001020             SET END-OF-LOG TO TRUE
+001030     END-READ.
+
+001050 3000-PRINT-SUMMARY.
+001060     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001070     STRING "GIGAHERTZ DEPARTMENT LOAD SUMMARY - RUN DATE "
+001080             RUN-DATE
+001090             DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE.
+001100     WRITE SUMMARY-REPORT-LINE.
+001110     MOVE ALL "-" TO SUMMARY-REPORT-LINE.
+001120     WRITE SUMMARY-REPORT-LINE.
+
+001140     MOVE "KITCHEN-CORE"  TO RLE-LABEL.
+001150     MOVE KITCHEN-CORE-COUNT TO RLE-COUNT.
+001160     PERFORM 3100-WRITE-COUNT-LINE.
+
+001180     MOVE "GIGAHERTZ-DEV" TO RLE-LABEL.
+001190     MOVE GIGAHERTZ-DEV-COUNT TO RLE-COUNT.
+001200     PERFORM 3100-WRITE-COUNT-LINE.
+
+001220     MOVE "COQUETTE-VIBE" TO RLE-LABEL.
+001230     MOVE COQUETTE-VIBE-COUNT TO RLE-COUNT.
+001240     PERFORM 3100-WRITE-COUNT-LINE.
+
+001260     MOVE "UNKNOWN-DEPT"  TO RLE-LABEL.
+001270     MOVE UNKNOWN-DEPT-COUNT TO RLE-COUNT.
+001280     PERFORM 3100-WRITE-COUNT-LINE.
+
+001300     MOVE "TOTAL ASSIGNMENTS"   TO RLE-LABEL.
+001310     MOVE TOTAL-ASSIGN-COUNT TO RLE-COUNT.
+001320     PERFORM 3100-WRITE-COUNT-LINE.
+
+001340 3100-WRITE-COUNT-LINE.
+001350     MOVE SPACES TO SUMMARY-REPORT-LINE.
+001360     STRING RLE-LABEL DELIMITED BY SIZE
+001370            ": " DELIMITED BY SIZE
+001380            RLE-COUNT DELIMITED BY SIZE
+001390            INTO SUMMARY-REPORT-LINE.
+001400     WRITE SUMMARY-REPORT-LINE.
+001410     DISPLAY SUMMARY-REPORT-LINE.
+
+001430 4000-TERMINATE.
+001440     CLOSE PRODUCT-ASSIGN-LOG.
+001450     CLOSE SUMMARY-REPORT.
